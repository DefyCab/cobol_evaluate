@@ -1,38 +1,689 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Hitta.
-       AUTHOR. Love Bellinder.
-       DATE-WRITTEN.  01/08/2023.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHOICE-ONE PIC 9 VALUE ZER0.
-       01 CHOICE-TYPE PIC X(50).
-       PROCEDURE DIVISION.
-       DISPLAY "Vilket håll vil du gå åt?"
-       DISPLAY "1. Vänster"
-       DISPLAY "2. Höger"
-       DISPLAY "3. Framåt"
-       DISPLAY "4. Bakåt"
-       DISPLAY "Ditt val: " with no advancing
-       ACCEPT CHOICE-ONE
-       EVALUATE CHOICE-ONE
-           WHEN 1 MOVE "vänster" TO CHOICE-TYPE
-           WHEN 2 MOVE "höger" TO CHOICE-TYPE
-           WHEN 3 MOVE "framåt" TO CHOICE-TYPE
-           WHEN 4 MOVE "bakåt" TO CHOICE-TYPE
-           WHEN OTHER STOP RUN.
-       END-EVALUATE
-       DISPLAY "Du gick " CHOICE-TYPE
-       IF CHOICE-ONE = 1 then
-       DISPLAY "Du kommer in i en mörk korridor. Du ser ljuset!"
-       END-IF
-       IF CHOICE-ONE = 2 then
-       DISPLAY "Du kommer in i badrummet. Vad gör du?"
-       END-IF
-       IF CHOICE-ONE = 3 then
-       DISPLAY "Du kommer in i en skog. Det luktar koda och barr."
-       DISPLAY "Du hör någon sjunga en bit bort. Vad gör du?"
-       END-IF
-       IF CHOICE-ONE = 4 then
-       DISPLAY "Du kommer in på en second-hand. Du köpe en blå mugg!"
-       END-IF
-       GOBACK.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Hitta.
+000300 AUTHOR. Love Bellinder.
+000400 INSTALLATION. Hitta Adventure.
+000500 DATE-WRITTEN.  01/08/2023.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    01/08/2023  LB   Original version - four direction choices,
+001100*                      each ending in a single DISPLAY.
+001200*    09/08/2026  LB   Framåt (forest) and höger (bathroom) branches
+001300*                      now ask a real follow-up question instead of
+001400*                      dead-ending on "Vad gör du?". An invalid menu
+001500*                      choice redisplays the menu instead of aborting
+001600*                      the run; "0. Avsluta" is the deliberate quit.
+001700*    09/08/2026  LB   Every run now appends a line to the transcript
+001800*                      file (session id, timestamp, choice, ending)
+001900*                      so the paths taken can be reviewed afterwards.
+002000*    09/08/2026  LB   A checkpoint file now remembers CHOICE-ONE as
+002100*                      soon as it is picked, so a dropped session can
+002200*                      be resumed at the next launch instead of
+002300*                      restarting the menu cold.
+002400*    09/08/2026  LB   Items picked up along the way (starting with
+002500*                      the blå mugg from the second-hand branch) are
+002600*                      now tracked and summarised before GOBACK.
+002700*    09/08/2026  LB   Transcript record now also carries the number
+002800*                      of invalid main-menu attempts for that run,
+002900*                      for the daily reconciliation report.
+003000*    09/08/2026  LB   Added an English-language mode, selected at
+003100*                      start-up, alongside the original Swedish
+003200*                      text. The transcript/checkpoint files still
+003300*                      record the Swedish CHOICE-TYPE so existing
+003400*                      downstream reports are unaffected.
+003500*    09/08/2026  LB   Player is now asked for a name at start-up.
+003600*                      The ending reached is tallied against it in a
+003700*                      keyed leaderboard file (HITBOARD), so repeat
+003800*                      players and popular endings can be reported on
+003900*                      by a new program, Hitrank.
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SPECIAL-NAMES.
+004300     DECIMAL-POINT IS COMMA.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT TRANSCRIPT-FILE ASSIGN TO "TRANLOG"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS HIT-TRAN-STATUS.
+004900     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS HIT-CKPT-STATUS.
+005200     SELECT LEADERBOARD-FILE ASSIGN TO "HITBOARD"
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS LB-KEY
+005600         FILE STATUS IS HIT-LB-STATUS.
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  TRANSCRIPT-FILE.
+006000 01  TRANSCRIPT-RECORD          PIC X(130).
+006100 FD  CHECKPOINT-FILE.
+006200 01  CHECKPOINT-RECORD.
+006300     05  CKPT-CHOICE-ONE      PIC 9.
+006400     05  CKPT-FILLER-01       PIC X(01).
+006500     05  CKPT-CHOICE-TYPE     PIC X(50).
+006600*
+006700*    Leaderboard master - one record per player/ending pair,
+006800*    keyed by player name and the ending (CHOICE-ONE) reached.
+006900 FD  LEADERBOARD-FILE.
+007000 01  LEADERBOARD-RECORD.
+007100     05  LB-KEY.
+007200         10  LB-NAME          PIC X(20).
+007300         10  LB-ENDING-CODE   PIC 9(01).
+007400     05  LB-TIMES-REACHED     PIC 9(05).
+007500     05  LB-LAST-DATE         PIC 9(08).
+007600     05  LB-LAST-TIME         PIC 9(06).
+007700 WORKING-STORAGE SECTION.
+007800 01  CHOICE-ONE              PIC 9 VALUE ZERO.
+007900 01  CHOICE-TWO              PIC 9 VALUE ZERO.
+008000 01  CHOICE-TYPE             PIC X(50).
+008100 01  HIT-ENDING-TEXT         PIC X(90) VALUE SPACES.
+008200 01  HIT-CKPT-STATUS          PIC X(02) VALUE "00".
+008300 01  HIT-RESUME-ANSWER        PIC X(01) VALUE SPACE.
+008400 01  HIT-RESUME-SW            PIC X(01) VALUE "N".
+008500     88  HIT-RESUME-AVAILABLE     VALUE "Y".
+008600 01  HIT-MENU-RETRY-CT        PIC 9(02) VALUE ZERO.
+008700 01  HIT-MAINMENU-INVALID-CT  PIC 9(02) VALUE ZERO.
+008800*
+008900*    Inventory - one switch per item the player can pick up
+009000*    along the way, keyed off the path taken.
+009100 01  HIT-INV-MUGG-SW          PIC X(01) VALUE "N".
+009200     88  HIT-HAS-MUGG             VALUE "Y".
+009300 01  HIT-INV-TEXT             PIC X(60) VALUE SPACES.
+009400*
+009500*    Language selection - Swedish is the original/default, English
+009600*    is offered at start-up for readers who do not know Swedish.
+009700 01  HIT-LANG-SW              PIC X(01) VALUE "S".
+009800     88  HIT-LANG-IS-ENGLISH      VALUE "E".
+009900 01  HIT-LANG-ANSWER          PIC X(01) VALUE SPACE.
+010000 01  HIT-DIR-TEXT             PIC X(10) VALUE SPACES.
+010100 01  HIT-DISPLAY-TEXT         PIC X(90) VALUE SPACES.
+010200*
+010300*    Player name, asked once at start-up, and the status of the
+010400*    leaderboard file that tallies endings reached against it.
+010500 01  HIT-PLAYER-NAME          PIC X(20) VALUE SPACES.
+010600 01  HIT-LB-STATUS            PIC X(02) VALUE "00".
+010700*
+010800*    Session identification and timestamp, captured once at
+010900*    start-up and reused on the transcript line written at the
+011000*    end of the run.
+011100 01  HIT-TRAN-STATUS          PIC X(02) VALUE "00".
+011200 01  HIT-SESSION-ID           PIC X(08) VALUE SPACES.
+011300 01  HIT-CUR-DATE             PIC 9(08) VALUE ZERO.
+011400 01  HIT-CUR-TIME             PIC 9(08) VALUE ZERO.
+011500 01  HIT-TIMESTAMP.
+011600     05  HIT-TS-DATE          PIC 9(08).
+011700     05  HIT-TS-TIME          PIC 9(06).
+011800*
+011900*    Detail line written to the transcript file for this run.
+012000 01  HIT-TRANSCRIPT-DETAIL.
+012100     05  HTD-SESSION-ID       PIC X(08).
+012200     05  HTD-FILLER-01        PIC X(01) VALUE SPACE.
+012300     05  HTD-TIMESTAMP        PIC X(14).
+012400     05  HTD-FILLER-02        PIC X(01) VALUE SPACE.
+012500     05  HTD-CHOICE-ONE       PIC 9.
+012600     05  HTD-FILLER-03        PIC X(01) VALUE SPACE.
+012700     05  HTD-CHOICE-TYPE      PIC X(10).
+012800     05  HTD-FILLER-04        PIC X(01) VALUE SPACE.
+012900     05  HTD-INVALID-CT       PIC 9(02).
+013000     05  HTD-FILLER-05        PIC X(01) VALUE SPACE.
+013100     05  HTD-ENDING-TEXT      PIC X(90).
+013200*
+013300 PROCEDURE DIVISION.
+013400*    ---------------------------------------------------------
+013500*    0000-MAINLINE
+013600*    Controls the overall flow of the adventure.
+013700*    ---------------------------------------------------------
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+014000     PERFORM 1100-SELECT-LANGUAGE THRU 1100-EXIT
+014100     PERFORM 1200-ASK-PLAYER-NAME THRU 1200-EXIT
+014200     PERFORM 2200-CHECK-RESUME THRU 2200-EXIT
+014300     IF HIT-RESUME-AVAILABLE
+014400         IF HIT-LANG-IS-ENGLISH
+014500             DISPLAY "Resuming at " HIT-DIR-TEXT "."
+014600         ELSE
+014700             DISPLAY "Du återupptar vid " HIT-DIR-TEXT "."
+014800         END-IF
+014900     ELSE
+015000         PERFORM 3000-MAIN-MENU THRU 3000-EXIT
+015100         IF HIT-LANG-IS-ENGLISH
+015200             DISPLAY "You went " HIT-DIR-TEXT
+015300         ELSE
+015400             DISPLAY "Du gick " HIT-DIR-TEXT
+015500         END-IF
+015600         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+015700     END-IF
+015800     PERFORM 4000-RESOLVE-BRANCH THRU 4000-EXIT
+015900     PERFORM 5500-CLEAR-CHECKPOINT THRU 5500-EXIT
+016000     PERFORM 6000-SHOW-INVENTORY THRU 6000-EXIT
+016100     PERFORM 7000-UPDATE-LEADERBOARD THRU 7000-EXIT
+016200     PERFORM 8000-WRITE-TRANSCRIPT THRU 8000-EXIT
+016300     PERFORM 9999-TERMINATE THRU 9999-EXIT
+016400     GOBACK.
+016500*
+016600*    ---------------------------------------------------------
+016700*    1000-INITIALIZE
+016800*    Captures the session id/timestamp and opens the
+016900*    transcript file for this run.
+017000*    ---------------------------------------------------------
+017100 1000-INITIALIZE.
+017200     ACCEPT HIT-CUR-DATE FROM DATE YYYYMMDD
+017300     ACCEPT HIT-CUR-TIME FROM TIME
+017400     MOVE HIT-CUR-DATE TO HIT-TS-DATE
+017500     MOVE HIT-CUR-TIME(1:6) TO HIT-TS-TIME
+017600     MOVE HIT-CUR-TIME TO HIT-SESSION-ID
+017700     OPEN EXTEND TRANSCRIPT-FILE
+017800     IF HIT-TRAN-STATUS = "35"
+017900         OPEN OUTPUT TRANSCRIPT-FILE
+018000         CLOSE TRANSCRIPT-FILE
+018100         OPEN EXTEND TRANSCRIPT-FILE
+018200     END-IF.
+018300 1000-EXIT.
+018400     EXIT.
+018500*
+018600*    ---------------------------------------------------------
+018700*    1100-SELECT-LANGUAGE
+018800*    Offers English alongside the original Swedish text.  Any
+018900*    answer other than E/e leaves the game in Swedish.
+019000*    ---------------------------------------------------------
+019100 1100-SELECT-LANGUAGE.
+019200     DISPLAY "Välj språk (S) / Choose language (E): "
+019300         WITH NO ADVANCING
+019400     ACCEPT HIT-LANG-ANSWER
+019500     IF HIT-LANG-ANSWER = "E" OR HIT-LANG-ANSWER = "e"
+019600         SET HIT-LANG-IS-ENGLISH TO TRUE
+019700     END-IF.
+019800 1100-EXIT.
+019900     EXIT.
+020000*
+020100*    ---------------------------------------------------------
+020200*    1200-ASK-PLAYER-NAME
+020300*    Asks the player's name for the leaderboard.  A blank
+020400*    answer falls back to a generic name.
+020500*    ---------------------------------------------------------
+020600 1200-ASK-PLAYER-NAME.
+020700     IF HIT-LANG-IS-ENGLISH
+020800         DISPLAY "What is your name? " WITH NO ADVANCING
+020900     ELSE
+021000         DISPLAY "Vad heter du? " WITH NO ADVANCING
+021100     END-IF
+021200     ACCEPT HIT-PLAYER-NAME
+021300     IF HIT-PLAYER-NAME = SPACES
+021400         IF HIT-LANG-IS-ENGLISH
+021500             MOVE "PLAYER" TO HIT-PLAYER-NAME
+021600         ELSE
+021700             MOVE "SPELARE" TO HIT-PLAYER-NAME
+021800         END-IF
+021900     END-IF.
+022000 1200-EXIT.
+022100     EXIT.
+022200*
+022300*    ---------------------------------------------------------
+022400*    2200-CHECK-RESUME
+022500*    Looks for a checkpoint left over from an earlier, unfinished
+022600*    run and offers to resume it instead of starting the menu
+022700*    cold.
+022800*    ---------------------------------------------------------
+022900 2200-CHECK-RESUME.
+023000     OPEN INPUT CHECKPOINT-FILE
+023100     IF HIT-CKPT-STATUS NOT = "00"
+023200         GO TO 2200-EXIT
+023300     END-IF
+023400     READ CHECKPOINT-FILE
+023500     IF HIT-CKPT-STATUS = "00"
+023600         MOVE CKPT-CHOICE-ONE  TO CHOICE-ONE
+023700         MOVE CKPT-CHOICE-TYPE TO CHOICE-TYPE
+023800         PERFORM 3010-SET-DIR-TEXT THRU 3010-EXIT
+023900         IF HIT-LANG-IS-ENGLISH
+024000             DISPLAY "There is a saved session at "
+024100                 HIT-DIR-TEXT "."
+024200             DISPLAY "Do you want to resume it? (Y/N): "
+024300                 WITH NO ADVANCING
+024400         ELSE
+024500             DISPLAY "Det finns en sparad session vid "
+024600                 HIT-DIR-TEXT "."
+024700             DISPLAY "Vill du återuppta den? (J/N): "
+024800                 WITH NO ADVANCING
+024900         END-IF
+025000         ACCEPT HIT-RESUME-ANSWER
+025100         IF HIT-RESUME-ANSWER = "J" OR HIT-RESUME-ANSWER = "j"
+025200             OR HIT-RESUME-ANSWER = "Y"
+025300             OR HIT-RESUME-ANSWER = "y"
+025400             SET HIT-RESUME-AVAILABLE TO TRUE
+025500         END-IF
+025600     END-IF
+025700     CLOSE CHECKPOINT-FILE.
+025800 2200-EXIT.
+025900     EXIT.
+026000*
+026100*    ---------------------------------------------------------
+026200*    3000-MAIN-MENU
+026300*    Displays the direction menu and accepts CHOICE-ONE.
+026400*    ---------------------------------------------------------
+026500 3000-MAIN-MENU.
+026600     MOVE ZERO TO HIT-MENU-RETRY-CT.
+026700 3000-MAIN-MENU-AGAIN.
+026800     IF HIT-LANG-IS-ENGLISH
+026900         DISPLAY "Which way do you want to go?"
+027000         DISPLAY "1. Left"
+027100         DISPLAY "2. Right"
+027200         DISPLAY "3. Forward"
+027300         DISPLAY "4. Back"
+027400         DISPLAY "0. Quit"
+027500         DISPLAY "Your choice: " WITH NO ADVANCING
+027600     ELSE
+027700         DISPLAY "Vilket håll vil du gå åt?"
+027800         DISPLAY "1. Vänster"
+027900         DISPLAY "2. Höger"
+028000         DISPLAY "3. Framåt"
+028100         DISPLAY "4. Bakåt"
+028200         DISPLAY "0. Avsluta"
+028300         DISPLAY "Ditt val: " WITH NO ADVANCING
+028400     END-IF
+028500     ACCEPT CHOICE-ONE
+028600     EVALUATE CHOICE-ONE
+028700         WHEN 1
+028800             MOVE "vänster" TO CHOICE-TYPE
+028900         WHEN 2
+029000             MOVE "höger" TO CHOICE-TYPE
+029100         WHEN 3
+029200             MOVE "framåt" TO CHOICE-TYPE
+029300         WHEN 4
+029400             MOVE "bakåt" TO CHOICE-TYPE
+029500         WHEN 0
+029600             IF HIT-LANG-IS-ENGLISH
+029700                 DISPLAY "Goodbye!"
+029800             ELSE
+029900                 DISPLAY "Hejdå!"
+030000             END-IF
+030100             MOVE "avslutat" TO CHOICE-TYPE
+030200             MOVE HIT-MENU-RETRY-CT TO HIT-MAINMENU-INVALID-CT
+030300             MOVE "Spelaren avslutade frivilligt."
+030400                 TO HIT-ENDING-TEXT
+030500             PERFORM 8000-WRITE-TRANSCRIPT THRU 8000-EXIT
+030600             PERFORM 5500-CLEAR-CHECKPOINT THRU 5500-EXIT
+030700             CLOSE TRANSCRIPT-FILE
+030800             STOP RUN
+030900         WHEN OTHER
+031000             ADD 1 TO HIT-MENU-RETRY-CT
+031100             IF HIT-MENU-RETRY-CT > 5
+031200                 IF HIT-LANG-IS-ENGLISH
+031300                     DISPLAY "Too many invalid attempts."
+031400                     DISPLAY "Goodbye!"
+031500                 ELSE
+031600                     DISPLAY "För många ogiltiga försök."
+031700                     DISPLAY "Hejdå!"
+031800                 END-IF
+031900                 MOVE "ogiltigt" TO CHOICE-TYPE
+032000                 MOVE HIT-MENU-RETRY-CT
+032100                     TO HIT-MAINMENU-INVALID-CT
+032200                 STRING "Avslutade efter för många ogiltiga "
+032300                     "försök."
+032400                     DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+032500                 END-STRING
+032600                 PERFORM 8000-WRITE-TRANSCRIPT THRU 8000-EXIT
+032700                 PERFORM 5500-CLEAR-CHECKPOINT THRU 5500-EXIT
+032800                 CLOSE TRANSCRIPT-FILE
+032900                 STOP RUN
+033000             END-IF
+033100             IF HIT-LANG-IS-ENGLISH
+033200                 DISPLAY "Invalid choice, try again."
+033300             ELSE
+033400                 DISPLAY "Ogiltigt val, försök igen."
+033500             END-IF
+033600             GO TO 3000-MAIN-MENU-AGAIN
+033700     END-EVALUATE
+033800     MOVE HIT-MENU-RETRY-CT TO HIT-MAINMENU-INVALID-CT
+033900     PERFORM 3010-SET-DIR-TEXT THRU 3010-EXIT.
+034000 3000-EXIT.
+034100     EXIT.
+034200*
+034300*    ---------------------------------------------------------
+034400*    3010-SET-DIR-TEXT
+034500*    Sets the on-screen direction word for the current
+034600*    CHOICE-ONE, in whichever language was selected.  The
+034700*    transcript/checkpoint files keep using CHOICE-TYPE, which
+034800*    always stays in Swedish.
+034900*    ---------------------------------------------------------
+035000 3010-SET-DIR-TEXT.
+035100     IF HIT-LANG-IS-ENGLISH
+035200         EVALUATE CHOICE-ONE
+035300             WHEN 1
+035400                 MOVE "left" TO HIT-DIR-TEXT
+035500             WHEN 2
+035600                 MOVE "right" TO HIT-DIR-TEXT
+035700             WHEN 3
+035800                 MOVE "forward" TO HIT-DIR-TEXT
+035900             WHEN 4
+036000                 MOVE "back" TO HIT-DIR-TEXT
+036100         END-EVALUATE
+036200     ELSE
+036300         MOVE CHOICE-TYPE TO HIT-DIR-TEXT
+036400     END-IF.
+036500 3010-EXIT.
+036600     EXIT.
+036700*
+036800*    ---------------------------------------------------------
+036900*    4000-RESOLVE-BRANCH
+037000*    Dispatches to the branch matching CHOICE-ONE.
+037100*    ---------------------------------------------------------
+037200 4000-RESOLVE-BRANCH.
+037300     IF CHOICE-ONE = 1
+037400         PERFORM 4100-CORRIDOR-BRANCH THRU 4100-EXIT
+037500     END-IF
+037600     IF CHOICE-ONE = 2
+037700         PERFORM 4200-BATHROOM-BRANCH THRU 4200-EXIT
+037800     END-IF
+037900     IF CHOICE-ONE = 3
+038000         PERFORM 4300-FOREST-BRANCH THRU 4300-EXIT
+038100     END-IF
+038200     IF CHOICE-ONE = 4
+038300         PERFORM 4400-SECONDHAND-BRANCH THRU 4400-EXIT
+038400     END-IF.
+038500 4000-EXIT.
+038600     EXIT.
+038700*
+038800*    ---------------------------------------------------------
+038900*    4100-CORRIDOR-BRANCH
+039000*    ---------------------------------------------------------
+039100 4100-CORRIDOR-BRANCH.
+039200     MOVE "Du kommer in i en mörk korridor. Du ser ljuset!"
+039300         TO HIT-ENDING-TEXT
+039400     IF HIT-LANG-IS-ENGLISH
+039500         MOVE "You enter a dark corridor. You see the light!"
+039600             TO HIT-DISPLAY-TEXT
+039700     ELSE
+039800         MOVE HIT-ENDING-TEXT TO HIT-DISPLAY-TEXT
+039900     END-IF
+040000     DISPLAY HIT-DISPLAY-TEXT.
+040100 4100-EXIT.
+040200     EXIT.
+040300*
+040400*    ---------------------------------------------------------
+040500*    4200-BATHROOM-BRANCH
+040600*    ---------------------------------------------------------
+040700 4200-BATHROOM-BRANCH.
+040800     MOVE ZERO TO HIT-MENU-RETRY-CT
+040900     IF HIT-LANG-IS-ENGLISH
+041000         DISPLAY "You enter the bathroom. What do you do?"
+041100     ELSE
+041200         DISPLAY "Du kommer in i badrummet. Vad gör du?"
+041300     END-IF.
+041400 4210-BATHROOM-MENU.
+041500     IF HIT-LANG-IS-ENGLISH
+041600         DISPLAY "1. Take a shower"
+041700         DISPLAY "2. Check the cabinet"
+041800         DISPLAY "3. Go back out"
+041900         DISPLAY "Your choice: " WITH NO ADVANCING
+042000     ELSE
+042100         DISPLAY "1. Ta en dusch"
+042200         DISPLAY "2. Kolla i skåpet"
+042300         DISPLAY "3. Gå ut igen"
+042400         DISPLAY "Ditt val: " WITH NO ADVANCING
+042500     END-IF
+042600     ACCEPT CHOICE-TWO
+042700     EVALUATE CHOICE-TWO
+042800         WHEN 1
+042900             STRING "Du tar en dusch och känner dig pigg "
+043000                 "och fräsch."
+043100                 DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+043200             END-STRING
+043300         WHEN 2
+043400             STRING "Du kollar i skåpet och hittar gamla "
+043500                 "tandborstar och en ask plåster."
+043600                 DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+043700             END-STRING
+043800         WHEN 3
+043900             MOVE "Du går ut igen utan att röra något."
+044000                 TO HIT-ENDING-TEXT
+044100         WHEN OTHER
+044200             ADD 1 TO HIT-MENU-RETRY-CT
+044300             IF HIT-MENU-RETRY-CT > 5
+044400                 MOVE "Du går ut igen utan att röra något."
+044500                     TO HIT-ENDING-TEXT
+044600                 GO TO 4210-BATHROOM-MENU-EXIT
+044700             END-IF
+044800             IF HIT-LANG-IS-ENGLISH
+044900                 DISPLAY "Invalid choice, try again."
+045000             ELSE
+045100                 DISPLAY "Ogiltigt val, försök igen."
+045200             END-IF
+045300             GO TO 4210-BATHROOM-MENU
+045400     END-EVALUATE.
+045500 4210-BATHROOM-MENU-EXIT.
+045600     IF HIT-LANG-IS-ENGLISH
+045700         EVALUATE CHOICE-TWO
+045800             WHEN 1
+045900                 STRING "You take a shower and feel fresh "
+046000                     "and energised."
+046100                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+046200                 END-STRING
+046300             WHEN 2
+046400                 STRING "You check the cabinet and find old "
+046500                     "toothbrushes and a box of plasters."
+046600                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+046700                 END-STRING
+046800             WHEN OTHER
+046900                 STRING "You go back out without touching "
+047000                     "anything."
+047100                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+047200                 END-STRING
+047300         END-EVALUATE
+047400     ELSE
+047500         MOVE HIT-ENDING-TEXT TO HIT-DISPLAY-TEXT
+047600     END-IF
+047700     DISPLAY HIT-DISPLAY-TEXT.
+047800 4200-EXIT.
+047900     EXIT.
+048000*
+048100*    ---------------------------------------------------------
+048200*    4300-FOREST-BRANCH
+048300*    The singing in the woods now gets a real follow-up
+048400*    question instead of trailing off unanswered.
+048500*    ---------------------------------------------------------
+048600 4300-FOREST-BRANCH.
+048700     MOVE ZERO TO HIT-MENU-RETRY-CT
+048800     IF HIT-LANG-IS-ENGLISH
+048900         DISPLAY "You enter a forest. It smells of resin"
+049000         DISPLAY "and pine. You hear someone singing"
+049100         DISPLAY "nearby. What do you do?"
+049200     ELSE
+049300         DISPLAY "Du kommer in i en skog."
+049400         DISPLAY "Det luktar kåda och barr."
+049500         DISPLAY "Du hör någon sjunga en bit bort. Vad gör du?"
+049600     END-IF.
+049700 4310-FOREST-MENU.
+049800     IF HIT-LANG-IS-ENGLISH
+049900         DISPLAY "1. Follow the song"
+050000         DISPLAY "2. Ignore it and move on"
+050100         DISPLAY "3. Turn back"
+050200         DISPLAY "Your choice: " WITH NO ADVANCING
+050300     ELSE
+050400         DISPLAY "1. Följ sången"
+050500         DISPLAY "2. Strunta i den och gå vidare"
+050600         DISPLAY "3. Vänd om"
+050700         DISPLAY "Ditt val: " WITH NO ADVANCING
+050800     END-IF
+050900     ACCEPT CHOICE-TWO
+051000     EVALUATE CHOICE-TWO
+051100         WHEN 1
+051200             STRING "Du följer sången och hittar en glänta "
+051300                 "med en sjungande käring vid en brasa."
+051400                 DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+051500             END-STRING
+051600         WHEN 2
+051700             STRING "Du struntar i sången och går vidare "
+051800                 "genom skogen tills träden glesnar."
+051900                 DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+052000             END-STRING
+052100         WHEN 3
+052200             STRING "Du vänder om och går tillbaka samma "
+052300                 "väg du kom."
+052400                 DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+052500             END-STRING
+052600         WHEN OTHER
+052700             ADD 1 TO HIT-MENU-RETRY-CT
+052800             IF HIT-MENU-RETRY-CT > 5
+052900                 STRING "Du vänder om och går tillbaka samma "
+053000                     "väg du kom."
+053100                     DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+053200                 END-STRING
+053300                 GO TO 4310-FOREST-MENU-EXIT
+053400             END-IF
+053500             IF HIT-LANG-IS-ENGLISH
+053600                 DISPLAY "Invalid choice, try again."
+053700             ELSE
+053800                 DISPLAY "Ogiltigt val, försök igen."
+053900             END-IF
+054000             GO TO 4310-FOREST-MENU
+054100     END-EVALUATE.
+054200 4310-FOREST-MENU-EXIT.
+054300     IF HIT-LANG-IS-ENGLISH
+054400         EVALUATE CHOICE-TWO
+054500             WHEN 1
+054600                 STRING "You follow the song and find a "
+054700                     "clearing with a singing old woman "
+054800                     "by a fire."
+054900                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+055000                 END-STRING
+055100             WHEN 2
+055200                 STRING "You ignore the song and carry on "
+055300                     "through the forest until the trees "
+055400                     "thin out."
+055500                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+055600                 END-STRING
+055700             WHEN OTHER
+055800                 STRING "You turn back and walk the same way "
+055900                     "you came."
+056000                     DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+056100                 END-STRING
+056200         END-EVALUATE
+056300     ELSE
+056400         MOVE HIT-ENDING-TEXT TO HIT-DISPLAY-TEXT
+056500     END-IF
+056600     DISPLAY HIT-DISPLAY-TEXT.
+056700 4300-EXIT.
+056800     EXIT.
+056900*
+057000*    ---------------------------------------------------------
+057100*    4400-SECONDHAND-BRANCH
+057200*    ---------------------------------------------------------
+057300 4400-SECONDHAND-BRANCH.
+057400     STRING "Du kommer in på en second-hand. Du köpe en "
+057500         "blå mugg!"
+057600         DELIMITED BY SIZE INTO HIT-ENDING-TEXT
+057700     END-STRING
+057800     IF HIT-LANG-IS-ENGLISH
+057900         STRING "You enter a second-hand shop. You buy a "
+058000             "blue mug!"
+058100             DELIMITED BY SIZE INTO HIT-DISPLAY-TEXT
+058200         END-STRING
+058300     ELSE
+058400         MOVE HIT-ENDING-TEXT TO HIT-DISPLAY-TEXT
+058500     END-IF
+058600     DISPLAY HIT-DISPLAY-TEXT
+058700     SET HIT-HAS-MUGG TO TRUE.
+058800 4400-EXIT.
+058900     EXIT.
+059000*
+059100*    ---------------------------------------------------------
+059200*    5000-WRITE-CHECKPOINT
+059300*    Records the direction just chosen so a dropped session can
+059400*    be resumed at the next launch.
+059500*    ---------------------------------------------------------
+059600 5000-WRITE-CHECKPOINT.
+059700     MOVE CHOICE-ONE  TO CKPT-CHOICE-ONE
+059800     MOVE SPACE       TO CKPT-FILLER-01
+059900     MOVE CHOICE-TYPE TO CKPT-CHOICE-TYPE
+060000     OPEN OUTPUT CHECKPOINT-FILE
+060100     WRITE CHECKPOINT-RECORD
+060200     CLOSE CHECKPOINT-FILE.
+060300 5000-EXIT.
+060400     EXIT.
+060500*
+060600*    ---------------------------------------------------------
+060700*    5500-CLEAR-CHECKPOINT
+060800*    The run finished normally, so the checkpoint is cleared -
+060900*    there is nothing left to resume.
+061000*    ---------------------------------------------------------
+061100 5500-CLEAR-CHECKPOINT.
+061200     OPEN OUTPUT CHECKPOINT-FILE
+061300     CLOSE CHECKPOINT-FILE.
+061400 5500-EXIT.
+061500     EXIT.
+061600*
+061700*    ---------------------------------------------------------
+061800*    6000-SHOW-INVENTORY
+061900*    Lists whatever the player picked up along the way.
+062000*    ---------------------------------------------------------
+062100 6000-SHOW-INVENTORY.
+062200     IF HIT-HAS-MUGG
+062300         IF HIT-LANG-IS-ENGLISH
+062400             MOVE "You have: blue mug" TO HIT-INV-TEXT
+062500         ELSE
+062600             MOVE "Du har: blå mugg" TO HIT-INV-TEXT
+062700         END-IF
+062800         DISPLAY HIT-INV-TEXT
+062900     END-IF.
+063000 6000-EXIT.
+063100     EXIT.
+063200*
+063300*    ---------------------------------------------------------
+063400*    7000-UPDATE-LEADERBOARD
+063500*    Tallies the ending just reached against the player's name
+063600*    in the keyed leaderboard file - a new record is written
+063700*    the first time a player reaches a given ending, and the
+063800*    count is incremented on every repeat visit.
+063900*    ---------------------------------------------------------
+064000 7000-UPDATE-LEADERBOARD.
+064100     MOVE HIT-PLAYER-NAME TO LB-NAME
+064200     MOVE CHOICE-ONE      TO LB-ENDING-CODE
+064300     OPEN I-O LEADERBOARD-FILE
+064400     IF HIT-LB-STATUS = "35"
+064500         OPEN OUTPUT LEADERBOARD-FILE
+064600         CLOSE LEADERBOARD-FILE
+064700         OPEN I-O LEADERBOARD-FILE
+064800     END-IF
+064900     READ LEADERBOARD-FILE
+065000         INVALID KEY
+065100             MOVE 1 TO LB-TIMES-REACHED
+065200             MOVE HIT-TS-DATE TO LB-LAST-DATE
+065300             MOVE HIT-TS-TIME TO LB-LAST-TIME
+065400             WRITE LEADERBOARD-RECORD
+065500         NOT INVALID KEY
+065600             ADD 1 TO LB-TIMES-REACHED
+065700             MOVE HIT-TS-DATE TO LB-LAST-DATE
+065800             MOVE HIT-TS-TIME TO LB-LAST-TIME
+065900             REWRITE LEADERBOARD-RECORD
+066000     END-READ
+066100     CLOSE LEADERBOARD-FILE.
+066200 7000-EXIT.
+066300     EXIT.
+066400*
+066500*    ---------------------------------------------------------
+066600*    8000-WRITE-TRANSCRIPT
+066700*    Appends one line describing this run to the transcript
+066800*    file - session id, timestamp, the direction chosen and
+066900*    the ending that was reached.
+067000*    ---------------------------------------------------------
+067100 8000-WRITE-TRANSCRIPT.
+067200     MOVE HIT-SESSION-ID  TO HTD-SESSION-ID
+067300     MOVE HIT-TIMESTAMP   TO HTD-TIMESTAMP
+067400     MOVE CHOICE-ONE      TO HTD-CHOICE-ONE
+067500     MOVE CHOICE-TYPE     TO HTD-CHOICE-TYPE
+067600     MOVE HIT-MAINMENU-INVALID-CT TO HTD-INVALID-CT
+067700     MOVE HIT-ENDING-TEXT TO HTD-ENDING-TEXT
+067800     MOVE HIT-TRANSCRIPT-DETAIL TO TRANSCRIPT-RECORD
+067900     WRITE TRANSCRIPT-RECORD.
+068000 8000-EXIT.
+068100     EXIT.
+068200*
+068300*    ---------------------------------------------------------
+068400*    9999-TERMINATE
+068500*    ---------------------------------------------------------
+068600 9999-TERMINATE.
+068700     CLOSE TRANSCRIPT-FILE.
+068800 9999-EXIT.
+068900     EXIT.
