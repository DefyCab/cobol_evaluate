@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Hittabat.
+000300 AUTHOR. Love Bellinder.
+000400 INSTALLATION. Hitta Adventure.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    09/08/2026  LB   Original version - a batch driver that replays
+001100*                      CHOICE-ONE/CHOICE-TWO pairs from a control
+001200*                      file instead of ACCEPT, so all four branches
+001300*                      of Hitta can be regression-tested unattended
+001400*                      and the DISPLAY output diffed against an
+001500*                      expected-results file.
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SPECIAL-NAMES.
+001900     DECIMAL-POINT IS COMMA.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CONTROL-FILE ASSIGN TO "HITCTL"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS HTB-CTL-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  CONTROL-FILE.
+002800 01  CONTROL-RECORD.
+002900     05  CTL-CHOICE-ONE       PIC 9.
+003000     05  CTL-CHOICE-TWO       PIC 9.
+003100 WORKING-STORAGE SECTION.
+003200 01  CHOICE-ONE               PIC 9 VALUE ZERO.
+003300 01  CHOICE-TWO               PIC 9 VALUE ZERO.
+003400 01  CHOICE-TYPE              PIC X(50).
+003500 01  HTB-ENDING-TEXT          PIC X(90) VALUE SPACES.
+003600 01  HTB-CTL-STATUS           PIC X(02) VALUE "00".
+003700 01  HTB-EOF-SW               PIC X(01) VALUE "N".
+003800     88  HTB-NO-MORE-CASES        VALUE "Y".
+003900 01  HTB-OPEN-SW              PIC X(01) VALUE "N".
+004000     88  HTB-FILE-IS-OPEN         VALUE "Y".
+004100 01  HTB-CASE-NO              PIC 9(04) VALUE ZERO.
+004200 01  HTB-CASE-HEADER          PIC X(40) VALUE SPACES.
+004300 PROCEDURE DIVISION.
+004400*
+004500*    ---------------------------------------------------------
+004600*    0000-MAINLINE
+004700*    Reads one CHOICE-ONE/CHOICE-TWO pair per control record
+004800*    and drives the same branch logic as the interactive game,
+004900*    one test case per record, until the control file runs dry.
+005000*    ---------------------------------------------------------
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005300     PERFORM 2000-PROCESS-CASE THRU 2000-EXIT
+005400         UNTIL HTB-NO-MORE-CASES
+005500     PERFORM 9999-TERMINATE THRU 9999-EXIT
+005600     GOBACK.
+005700*
+005800*    ---------------------------------------------------------
+005900*    1000-INITIALIZE
+006000*    Opens the control file and primes the first test case.
+006100*    ---------------------------------------------------------
+006200 1000-INITIALIZE.
+006300     OPEN INPUT CONTROL-FILE
+006400     IF HTB-CTL-STATUS NOT = "00"
+006500         DISPLAY "HITTABAT: kan inte öppna HITCTL, status "
+006600             HTB-CTL-STATUS
+006700         SET HTB-NO-MORE-CASES TO TRUE
+006800         GO TO 1000-EXIT
+006900     END-IF
+007000     SET HTB-FILE-IS-OPEN TO TRUE
+007100     READ CONTROL-FILE
+007200         AT END
+007300             SET HTB-NO-MORE-CASES TO TRUE
+007400     END-READ.
+007500 1000-EXIT.
+007600     EXIT.
+007700*
+007800*    ---------------------------------------------------------
+007900*    2000-PROCESS-CASE
+008000*    Runs one test case from the record already in
+008100*    CONTROL-RECORD, displays the result, then primes the
+008200*    next record for the loop test in 0000-MAINLINE.
+008300*    ---------------------------------------------------------
+008400 2000-PROCESS-CASE.
+008500     ADD 1 TO HTB-CASE-NO
+008600     MOVE CTL-CHOICE-ONE TO CHOICE-ONE
+008700     MOVE CTL-CHOICE-TWO TO CHOICE-TWO
+008800     MOVE SPACES TO HTB-CASE-HEADER
+008900     MOVE SPACES TO HTB-ENDING-TEXT
+009000     STRING "CASE " HTB-CASE-NO
+009100         " CHOICE-ONE=" CTL-CHOICE-ONE
+009200         " CHOICE-TWO=" CTL-CHOICE-TWO
+009300         DELIMITED BY SIZE INTO HTB-CASE-HEADER
+009400     END-STRING
+009500     DISPLAY HTB-CASE-HEADER
+009600     PERFORM 3000-RESOLVE-DIRECTION THRU 3000-EXIT
+009700     PERFORM 4000-RESOLVE-BRANCH THRU 4000-EXIT
+009800     DISPLAY "Du gick " CHOICE-TYPE
+009900     DISPLAY HTB-ENDING-TEXT
+010000     READ CONTROL-FILE
+010100         AT END
+010200             SET HTB-NO-MORE-CASES TO TRUE
+010300     END-READ.
+010400 2000-EXIT.
+010500     EXIT.
+010600*
+010700*    ---------------------------------------------------------
+010800*    3000-RESOLVE-DIRECTION
+010900*    Maps CHOICE-ONE to the same CHOICE-TYPE text as the
+011000*    interactive main menu, without the ACCEPT.
+011100*    ---------------------------------------------------------
+011200 3000-RESOLVE-DIRECTION.
+011300     EVALUATE CHOICE-ONE
+011400         WHEN 1
+011500             MOVE "vänster" TO CHOICE-TYPE
+011600         WHEN 2
+011700             MOVE "höger" TO CHOICE-TYPE
+011800         WHEN 3
+011900             MOVE "framåt" TO CHOICE-TYPE
+012000         WHEN 4
+012100             MOVE "bakåt" TO CHOICE-TYPE
+012200         WHEN OTHER
+012300             MOVE "okänt" TO CHOICE-TYPE
+012400     END-EVALUATE.
+012500 3000-EXIT.
+012600     EXIT.
+012700*
+012800*    ---------------------------------------------------------
+012900*    4000-RESOLVE-BRANCH
+013000*    Dispatches to the branch matching CHOICE-ONE, the same
+013100*    way 4000-RESOLVE-BRANCH does in the interactive program.
+013200*    ---------------------------------------------------------
+013300 4000-RESOLVE-BRANCH.
+013400     IF CHOICE-ONE = 1
+013500         PERFORM 4100-CORRIDOR-BRANCH THRU 4100-EXIT
+013600     END-IF
+013700     IF CHOICE-ONE = 2
+013800         PERFORM 4200-BATHROOM-BRANCH THRU 4200-EXIT
+013900     END-IF
+014000     IF CHOICE-ONE = 3
+014100         PERFORM 4300-FOREST-BRANCH THRU 4300-EXIT
+014200     END-IF
+014300     IF CHOICE-ONE = 4
+014400         PERFORM 4400-SECONDHAND-BRANCH THRU 4400-EXIT
+014500     END-IF.
+014600 4000-EXIT.
+014700     EXIT.
+014800*
+014900*    ---------------------------------------------------------
+015000*    4100-CORRIDOR-BRANCH
+015100*    Ending text must match 4100-CORRIDOR-BRANCH in evaluate.cob -
+015200*    there is no shared copybook for it, so a wording change there
+015300*    has to be copied here too or this fixture silently desyncs
+015400*    from the real game.
+015500*    ---------------------------------------------------------
+015600 4100-CORRIDOR-BRANCH.
+015700     MOVE "Du kommer in i en mörk korridor. Du ser ljuset!"
+015800         TO HTB-ENDING-TEXT.
+015900 4100-EXIT.
+016000     EXIT.
+016100*
+016200*    ---------------------------------------------------------
+016300*    4200-BATHROOM-BRANCH
+016400*    CHOICE-TWO is read from the control record instead of
+016500*    ACCEPT - an out-of-range value falls back the same way
+016600*    the interactive menu does after too many bad tries. The
+016700*    ending text for each WHEN must match 4200-BATHROOM-BRANCH/
+016800*    4210-BATHROOM-MENU-EXIT in evaluate.cob - there is no shared
+016900*    copybook for it, so a wording change there has to be copied
+017000*    here too or this fixture silently desyncs from the real game.
+017100*    ---------------------------------------------------------
+017200 4200-BATHROOM-BRANCH.
+017300     EVALUATE CHOICE-TWO
+017400         WHEN 1
+017500             STRING "Du tar en dusch och känner dig pigg "
+017600                 "och fräsch."
+017700                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+017800             END-STRING
+017900         WHEN 2
+018000             STRING "Du kollar i skåpet och hittar gamla "
+018100                 "tandborstar och en ask plåster."
+018200                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+018300             END-STRING
+018400         WHEN 3
+018500             MOVE "Du går ut igen utan att röra något."
+018600                 TO HTB-ENDING-TEXT
+018700         WHEN OTHER
+018800             MOVE "Du går ut igen utan att röra något."
+018900                 TO HTB-ENDING-TEXT
+019000     END-EVALUATE.
+019100 4200-EXIT.
+019200     EXIT.
+019300*
+019400*    ---------------------------------------------------------
+019500*    4300-FOREST-BRANCH
+019600*    Ending text for each WHEN must match 4300-FOREST-BRANCH/
+019700*    4310-FOREST-MENU-EXIT in evaluate.cob - there is no shared
+019800*    copybook for it, so a wording change there has to be copied
+019900*    here too or this fixture silently desyncs from the real game.
+020000*    ---------------------------------------------------------
+020100 4300-FOREST-BRANCH.
+020200     EVALUATE CHOICE-TWO
+020300         WHEN 1
+020400             STRING "Du följer sången och hittar en glänta "
+020500                 "med en sjungande käring vid en brasa."
+020600                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+020700             END-STRING
+020800         WHEN 2
+020900             STRING "Du struntar i sången och går vidare "
+021000                 "genom skogen tills träden glesnar."
+021100                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+021200             END-STRING
+021300         WHEN 3
+021400             STRING "Du vänder om och går tillbaka samma "
+021500                 "väg du kom."
+021600                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+021700             END-STRING
+021800         WHEN OTHER
+021900             STRING "Du vänder om och går tillbaka samma "
+022000                 "väg du kom."
+022100                 DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+022200             END-STRING
+022300     END-EVALUATE.
+022400 4300-EXIT.
+022500     EXIT.
+022600*
+022700*    ---------------------------------------------------------
+022800*    4400-SECONDHAND-BRANCH
+022900*    Ending text must match 4400-SECONDHAND-BRANCH in
+023000*    evaluate.cob - there is no shared copybook for it, so a
+023100*    wording change there has to be copied here too or this
+023200*    fixture silently desyncs from the real game.
+023300*    ---------------------------------------------------------
+023400 4400-SECONDHAND-BRANCH.
+023500     STRING "Du kommer in på en second-hand. Du köpe en "
+023600         "blå mugg!"
+023700         DELIMITED BY SIZE INTO HTB-ENDING-TEXT
+023800     END-STRING.
+023900 4400-EXIT.
+024000     EXIT.
+024100*
+024200*    ---------------------------------------------------------
+024300*    9999-TERMINATE
+024400*    ---------------------------------------------------------
+024500 9999-TERMINATE.
+024600     IF HTB-FILE-IS-OPEN
+024700         CLOSE CONTROL-FILE
+024800     END-IF
+024900     DISPLAY "HITTABAT: " HTB-CASE-NO " fall körda.".
+025000 9999-EXIT.
+025100     EXIT.
