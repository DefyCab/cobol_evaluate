@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Hitrank.
+000300 AUTHOR. Love Bellinder.
+000400 INSTALLATION. Hitta Adventure.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    09/08/2026  LB   Original version - reads the leaderboard file
+001100*                      (HITBOARD) in key order and prints how many
+001200*                      times each player reached each ending, with a
+001300*                      subtotal per player and a grand total across
+001400*                      all endings.
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SPECIAL-NAMES.
+001800     DECIMAL-POINT IS COMMA.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LEADERBOARD-FILE ASSIGN TO "HITBOARD"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS LB-KEY
+002500         FILE STATUS IS HRK-LB-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800*
+002900*    Leaderboard master - layout must match LEADERBOARD-RECORD in
+003000*    the interactive program, since both share the same file.
+003100 FD  LEADERBOARD-FILE.
+003200 01  LEADERBOARD-RECORD.
+003300     05  LB-KEY.
+003400         10  LB-NAME          PIC X(20).
+003500         10  LB-ENDING-CODE   PIC 9(01).
+003600     05  LB-TIMES-REACHED     PIC 9(05).
+003700     05  LB-LAST-DATE         PIC 9(08).
+003800     05  LB-LAST-TIME         PIC 9(06).
+003900 WORKING-STORAGE SECTION.
+004000 01  HRK-LB-STATUS            PIC X(02) VALUE "00".
+004100 01  HRK-EOF-SW               PIC X(01) VALUE "N".
+004200     88  HRK-NO-MORE-RECORDS      VALUE "Y".
+004300 01  HRK-OPEN-SW              PIC X(01) VALUE "N".
+004400     88  HRK-FILE-IS-OPEN         VALUE "Y".
+004500 01  HRK-FIRST-REC-SW         PIC X(01) VALUE "Y".
+004600     88  HRK-FIRST-RECORD         VALUE "Y".
+004700 01  HRK-PREV-NAME            PIC X(20) VALUE SPACES.
+004800 01  HRK-ENDING-TEXT          PIC X(10) VALUE SPACES.
+004900 01  HRK-DETAIL-LINE          PIC X(60) VALUE SPACES.
+005000*
+005100*    Running subtotal for the player currently being listed, and
+005200*    a grand total across every player and ending.
+005300 01  HRK-PLAYER-TOTAL         PIC 9(06) VALUE ZERO.
+005400 01  HRK-GRAND-TOTAL          PIC 9(08) VALUE ZERO.
+005500*
+005600*    Per-ending counters, summed across all players.
+005700 01  HRK-ENDING-COUNTERS.
+005800     05  HRK-LEFT-CT          PIC 9(06) VALUE ZERO.
+005900     05  HRK-RIGHT-CT         PIC 9(06) VALUE ZERO.
+006000     05  HRK-FORWARD-CT       PIC 9(06) VALUE ZERO.
+006100     05  HRK-BACK-CT          PIC 9(06) VALUE ZERO.
+006200 PROCEDURE DIVISION.
+006300*
+006400*    ---------------------------------------------------------
+006500*    0000-MAINLINE
+006600*    Lists every player/ending pair from the leaderboard file,
+006700*    breaking on player name, then prints the ending totals.
+006800*    ---------------------------------------------------------
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007100     PERFORM 2000-LIST-RECORD THRU 2000-EXIT
+007200         UNTIL HRK-NO-MORE-RECORDS
+007300     IF NOT HRK-FIRST-RECORD
+007400         PERFORM 2100-PRINT-PLAYER-TOTAL THRU 2100-EXIT
+007500     END-IF
+007600     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT
+007700     PERFORM 9999-TERMINATE THRU 9999-EXIT
+007800     GOBACK.
+007900*
+008000*    ---------------------------------------------------------
+008100*    1000-INITIALIZE
+008200*    Opens the leaderboard file and primes the first record.
+008300*    ---------------------------------------------------------
+008400 1000-INITIALIZE.
+008500     OPEN INPUT LEADERBOARD-FILE
+008600     IF HRK-LB-STATUS NOT = "00"
+008700         DISPLAY "HITRANK: kan inte öppna HITBOARD, status "
+008800             HRK-LB-STATUS
+008900         SET HRK-NO-MORE-RECORDS TO TRUE
+009000         GO TO 1000-EXIT
+009100     END-IF
+009200     SET HRK-FILE-IS-OPEN TO TRUE
+009300     DISPLAY "HITRANK - SPELARLEDARTAVLA"
+009400     DISPLAY "-----------------------------------------"
+009500     READ LEADERBOARD-FILE NEXT RECORD
+009600         AT END
+009700             SET HRK-NO-MORE-RECORDS TO TRUE
+009800     END-READ.
+009900 1000-EXIT.
+010000     EXIT.
+010100*
+010200*    ---------------------------------------------------------
+010300*    2000-LIST-RECORD
+010400*    Prints one player/ending detail line, breaking on a
+010500*    change of player name, then primes the next record.
+010600*    ---------------------------------------------------------
+010700 2000-LIST-RECORD.
+010800     IF NOT HRK-FIRST-RECORD AND LB-NAME NOT = HRK-PREV-NAME
+010900         PERFORM 2100-PRINT-PLAYER-TOTAL THRU 2100-EXIT
+011000     END-IF
+011100     MOVE "N" TO HRK-FIRST-REC-SW
+011200     MOVE LB-NAME TO HRK-PREV-NAME
+011300     PERFORM 2200-SET-ENDING-TEXT THRU 2200-EXIT
+011400     MOVE SPACES TO HRK-DETAIL-LINE
+011500     STRING "  " LB-NAME " " HRK-ENDING-TEXT
+011600         " - " LB-TIMES-REACHED " ggr"
+011700         DELIMITED BY SIZE INTO HRK-DETAIL-LINE
+011800     END-STRING
+011900     DISPLAY HRK-DETAIL-LINE
+012000     ADD LB-TIMES-REACHED TO HRK-PLAYER-TOTAL
+012100     ADD LB-TIMES-REACHED TO HRK-GRAND-TOTAL
+012200     EVALUATE LB-ENDING-CODE
+012300         WHEN 1
+012400             ADD LB-TIMES-REACHED TO HRK-LEFT-CT
+012500         WHEN 2
+012600             ADD LB-TIMES-REACHED TO HRK-RIGHT-CT
+012700         WHEN 3
+012800             ADD LB-TIMES-REACHED TO HRK-FORWARD-CT
+012900         WHEN 4
+013000             ADD LB-TIMES-REACHED TO HRK-BACK-CT
+013100     END-EVALUATE
+013200     READ LEADERBOARD-FILE NEXT RECORD
+013300         AT END
+013400             SET HRK-NO-MORE-RECORDS TO TRUE
+013500     END-READ.
+013600 2000-EXIT.
+013700     EXIT.
+013800*
+013900*    ---------------------------------------------------------
+014000*    2100-PRINT-PLAYER-TOTAL
+014100*    Control-break total for the player just listed.
+014200*    ---------------------------------------------------------
+014300 2100-PRINT-PLAYER-TOTAL.
+014400     DISPLAY "  Totalt för " HRK-PREV-NAME ": "
+014500         HRK-PLAYER-TOTAL
+014600     MOVE ZERO TO HRK-PLAYER-TOTAL.
+014700 2100-EXIT.
+014800     EXIT.
+014900*
+015000*    ---------------------------------------------------------
+015100*    2200-SET-ENDING-TEXT
+015200*    Maps the ending code back to the direction word used on
+015300*    the main menu, for a readable report line.
+015400*    ---------------------------------------------------------
+015500 2200-SET-ENDING-TEXT.
+015600     EVALUATE LB-ENDING-CODE
+015700         WHEN 1
+015800             MOVE "vänster" TO HRK-ENDING-TEXT
+015900         WHEN 2
+016000             MOVE "höger" TO HRK-ENDING-TEXT
+016100         WHEN 3
+016200             MOVE "framåt" TO HRK-ENDING-TEXT
+016300         WHEN 4
+016400             MOVE "bakåt" TO HRK-ENDING-TEXT
+016500         WHEN OTHER
+016600             MOVE "okänt" TO HRK-ENDING-TEXT
+016700     END-EVALUATE.
+016800 2200-EXIT.
+016900     EXIT.
+017000*
+017100*    ---------------------------------------------------------
+017200*    3000-PRINT-SUMMARY
+017300*    Prints the per-ending totals and the grand total across
+017400*    every player on the leaderboard.
+017500*    ---------------------------------------------------------
+017600 3000-PRINT-SUMMARY.
+017700     DISPLAY "-----------------------------------------"
+017800     DISPLAY "Summa per mål:"
+017900     DISPLAY "  Vänster ........................ "
+018000         HRK-LEFT-CT
+018100     DISPLAY "  Höger ........................... "
+018200         HRK-RIGHT-CT
+018300     DISPLAY "  Framåt .......................... "
+018400         HRK-FORWARD-CT
+018500     DISPLAY "  Bakåt ........................... "
+018600         HRK-BACK-CT
+018700     DISPLAY "Totalt antal besök ............... "
+018800         HRK-GRAND-TOTAL.
+018900 3000-EXIT.
+019000     EXIT.
+019100*
+019200*    ---------------------------------------------------------
+019300*    9999-TERMINATE
+019400*    ---------------------------------------------------------
+019500 9999-TERMINATE.
+019600     IF HRK-FILE-IS-OPEN
+019700         CLOSE LEADERBOARD-FILE
+019800     END-IF.
+019900 9999-EXIT.
+020000     EXIT.
