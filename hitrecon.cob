@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Hitrecon.
+000300 AUTHOR. Love Bellinder.
+000400 INSTALLATION. Hitta Adventure.
+000500 DATE-WRITTEN.  09/08/2026.
+000600 DATE-COMPILED.
+000700*
+000800*    MODIFICATION HISTORY
+000900*    --------------------
+001000*    09/08/2026  LB   Original version - reads the transcript log
+001100*                      (TRANLOG) and produces a daily summary of how
+001200*                      many sessions went vänster/höger/framåt/bakåt
+001300*                      and how many invalid main-menu attempts were
+001400*                      made along the way.
+001500*    09/08/2026  LB   Added counters for sessions that ended in a
+001600*                      deliberate quit ("0. Avsluta") or were aborted
+001700*                      after too many invalid main-menu attempts, so
+001800*                      the direction counters plus these two add back
+001900*                      up to the total session count.
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SPECIAL-NAMES.
+002300     DECIMAL-POINT IS COMMA.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRANSCRIPT-FILE ASSIGN TO "TRANLOG"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS HRC-TRAN-STATUS.
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  TRANSCRIPT-FILE.
+003200 01  TRANSCRIPT-RECORD          PIC X(130).
+003300 WORKING-STORAGE SECTION.
+003400*
+003500*    Layout of one transcript detail line, matching
+003600*    HIT-TRANSCRIPT-DETAIL in the interactive program.
+003700 01  HRC-TRANSCRIPT-DETAIL.
+003800     05  HRC-SESSION-ID       PIC X(08).
+003900     05  FILLER               PIC X(01).
+004000     05  HRC-TIMESTAMP.
+004100         10  HRC-TS-DATE          PIC 9(08).
+004200         10  HRC-TS-TIME          PIC 9(06).
+004300     05  FILLER               PIC X(01).
+004400     05  HRC-CHOICE-ONE       PIC 9.
+004500     05  FILLER               PIC X(01).
+004600     05  HRC-CHOICE-TYPE      PIC X(10).
+004700     05  FILLER               PIC X(01).
+004800     05  HRC-INVALID-CT       PIC 9(02).
+004900     05  FILLER               PIC X(01).
+005000     05  HRC-ENDING-TEXT      PIC X(90).
+005100 01  HRC-TRAN-STATUS          PIC X(02) VALUE "00".
+005200 01  HRC-EOF-SW               PIC X(01) VALUE "N".
+005300     88  HRC-NO-MORE-RECORDS      VALUE "Y".
+005400 01  HRC-OPEN-SW              PIC X(01) VALUE "N".
+005500     88  HRC-FILE-IS-OPEN         VALUE "Y".
+005600 01  HRC-RUN-DATE              PIC 9(08) VALUE ZERO.
+005700*
+005800*    Counters - one per direction, plus sessions whose date did
+005900*    not match today and a running total of invalid attempts.
+006000 01  HRC-COUNTERS.
+006100     05  HRC-LEFT-CT          PIC 9(06) VALUE ZERO.
+006200     05  HRC-RIGHT-CT         PIC 9(06) VALUE ZERO.
+006300     05  HRC-FORWARD-CT       PIC 9(06) VALUE ZERO.
+006400     05  HRC-BACK-CT          PIC 9(06) VALUE ZERO.
+006500     05  HRC-OTHER-DATE-CT    PIC 9(06) VALUE ZERO.
+006600     05  HRC-SESSION-CT       PIC 9(06) VALUE ZERO.
+006700     05  HRC-INVALID-TOTAL    PIC 9(08) VALUE ZERO.
+006800     05  HRC-INVALID-SESS-CT  PIC 9(06) VALUE ZERO.
+006900     05  HRC-QUIT-CT          PIC 9(06) VALUE ZERO.
+007000     05  HRC-ABORT-CT         PIC 9(06) VALUE ZERO.
+007100 01  HRC-REPORT-LINE          PIC X(60) VALUE SPACES.
+007200 PROCEDURE DIVISION.
+007300*
+007400*    ---------------------------------------------------------
+007500*    0000-MAINLINE
+007600*    Reads the whole transcript log and prints a daily summary
+007700*    for today's date.
+007800*    ---------------------------------------------------------
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008100     PERFORM 2000-TALLY-RECORD THRU 2000-EXIT
+008200         UNTIL HRC-NO-MORE-RECORDS
+008300     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+008400     PERFORM 9999-TERMINATE THRU 9999-EXIT
+008500     GOBACK.
+008600*
+008700*    ---------------------------------------------------------
+008800*    1000-INITIALIZE
+008900*    Opens the transcript file and finds today's date.
+009000*    ---------------------------------------------------------
+009100 1000-INITIALIZE.
+009200     ACCEPT HRC-RUN-DATE FROM DATE YYYYMMDD
+009300     OPEN INPUT TRANSCRIPT-FILE
+009400     IF HRC-TRAN-STATUS NOT = "00"
+009500         DISPLAY "HITRECON: kan inte öppna TRANLOG, status "
+009600             HRC-TRAN-STATUS
+009700         SET HRC-NO-MORE-RECORDS TO TRUE
+009800         GO TO 1000-EXIT
+009900     END-IF
+010000     SET HRC-FILE-IS-OPEN TO TRUE
+010100     READ TRANSCRIPT-FILE
+010200         AT END
+010300             SET HRC-NO-MORE-RECORDS TO TRUE
+010400     END-READ.
+010500 1000-EXIT.
+010600     EXIT.
+010700*
+010800*    ---------------------------------------------------------
+010900*    2000-TALLY-RECORD
+011000*    Adds one transcript line to the day's counters, then
+011100*    primes the next record for the loop test in 0000-MAINLINE.
+011200*    ---------------------------------------------------------
+011300 2000-TALLY-RECORD.
+011400     MOVE TRANSCRIPT-RECORD TO HRC-TRANSCRIPT-DETAIL
+011500     IF HRC-TS-DATE NOT = HRC-RUN-DATE
+011600         ADD 1 TO HRC-OTHER-DATE-CT
+011700         GO TO 2000-READ-NEXT
+011800     END-IF
+011900     ADD 1 TO HRC-SESSION-CT
+012000     EVALUATE HRC-CHOICE-ONE
+012100         WHEN 1
+012200             ADD 1 TO HRC-LEFT-CT
+012300         WHEN 2
+012400             ADD 1 TO HRC-RIGHT-CT
+012500         WHEN 3
+012600             ADD 1 TO HRC-FORWARD-CT
+012700         WHEN 4
+012800             ADD 1 TO HRC-BACK-CT
+012900         WHEN 0
+013000             ADD 1 TO HRC-QUIT-CT
+013100         WHEN OTHER
+013200             ADD 1 TO HRC-ABORT-CT
+013300     END-EVALUATE
+013400     IF HRC-INVALID-CT > ZERO
+013500         ADD 1 TO HRC-INVALID-SESS-CT
+013600         ADD HRC-INVALID-CT TO HRC-INVALID-TOTAL
+013700     END-IF.
+013800 2000-READ-NEXT.
+013900     READ TRANSCRIPT-FILE
+014000         AT END
+014100             SET HRC-NO-MORE-RECORDS TO TRUE
+014200     END-READ.
+014300 2000-EXIT.
+014400     EXIT.
+014500*
+014600*    ---------------------------------------------------------
+014700*    3000-PRINT-REPORT
+014800*    Displays the daily reconciliation summary.  The direction
+014900*    counters, the deliberate-quit counter and the too-many-
+015000*    invalid-attempts abort counter add back up to the total
+015100*    session count; invalid attempts themselves are also
+015200*    tallied separately, since a session can rack up several
+015300*    before either finishing normally or getting aborted.
+015400*    ---------------------------------------------------------
+015500 3000-PRINT-REPORT.
+015600     DISPLAY "HITRECON - DAGLIG AVSTÄMNING FÖR " HRC-RUN-DATE
+015700     DISPLAY "-----------------------------------------"
+015800     DISPLAY "Antal sessioner denna dag ....... "
+015900         HRC-SESSION-CT
+016000     DISPLAY "  Vänster ........................ "
+016100         HRC-LEFT-CT
+016200     DISPLAY "  Höger ........................... "
+016300         HRC-RIGHT-CT
+016400     DISPLAY "  Framåt .......................... "
+016500         HRC-FORWARD-CT
+016600     DISPLAY "  Bakåt ........................... "
+016700         HRC-BACK-CT
+016800     DISPLAY "  Avslutade frivilligt ............ "
+016900         HRC-QUIT-CT
+017000     DISPLAY "  Avbrutna (för många ogiltiga) ... "
+017100         HRC-ABORT-CT
+017200     DISPLAY "Sessioner med ogiltiga försök .... "
+017300         HRC-INVALID-SESS-CT
+017400     DISPLAY "Summa ogiltiga försök ............ "
+017500         HRC-INVALID-TOTAL
+017600     IF HRC-OTHER-DATE-CT > ZERO
+017700         DISPLAY "Rader från andra datum (ej medräknade) "
+017800             HRC-OTHER-DATE-CT
+017900     END-IF.
+018000 3000-EXIT.
+018100     EXIT.
+018200*
+018300*    ---------------------------------------------------------
+018400*    9999-TERMINATE
+018500*    ---------------------------------------------------------
+018600 9999-TERMINATE.
+018700     IF HRC-FILE-IS-OPEN
+018800         CLOSE TRANSCRIPT-FILE
+018900     END-IF.
+019000 9999-EXIT.
+019100     EXIT.
